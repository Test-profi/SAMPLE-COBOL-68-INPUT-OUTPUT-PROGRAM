@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVACTS.
+       AUTHOR. J. HALVORSEN.
+       INSTALLATION. DISTRIBUTION CENTER DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  JH  INITIAL VERSION.  SORTS AUDITLOG.DAT (AS      *
+      *                 WRITTEN BY INVUPDT) BY ITEM NUMBER AND PRINTS *
+      *                 A DAILY ACTIVITY SUMMARY LINE PER ITEM --     *
+      *                 BEGINNING BALANCE, TOTAL RECEIPTS, TOTAL      *
+      *                 ISSUES, AND ENDING BALANCE -- SO THE DAY'S     *
+      *                 MOVEMENT CAN BE REVIEWED WITHOUT SCANNING THE  *
+      *                 AUDIT LOG TRANSACTION BY TRANSACTION.          *
+      * 2026-08-09  JH  AUDITLOG.DAT NOW ACCUMULATES ACROSS RUNS, SO   *
+      *                 THIS PROGRAM FIRST SELECTS ONLY TODAY'S        *
+      *                 RECORDS (VIA A SORT INPUT PROCEDURE) BEFORE    *
+      *                 SUMMARIZING.  THE SORT KEY NOW ALSO INCLUDES   *
+      *                 THE AUDIT LOG'S POSTING-ORDER SEQUENCE NUMBER  *
+      *                 AS A SECONDARY KEY, SINCE RECORDS WITH EQUAL   *
+      *                 PRIMARY KEYS SORT IN UNDEFINED ORDER OTHERWISE *
+      *                 -- THIS IS WHAT MAKES THE FIRST/LAST RECORD    *
+      *                 FOR AN ITEM AFTER THE SORT RELIABLY THE FIRST/ *
+      *                 LAST RECORD CHRONOLOGICALLY.                   *
+      * 2026-08-09  JH  THE SORT INPUT PROCEDURE NOW CONFIRMS          *
+      *                 AUDITLOG.DAT OPENED SUCCESSFULLY BEFORE        *
+      *                 SCANNING IT, INSTEAD OF RUNNING BLIND IF THE   *
+      *                 OPEN FAILED.  THE PER-ITEM DETAIL LINE'S       *
+      *                 RECEIPT/ISSUE TOTAL FIELDS ARE ALSO WIDENED TO *
+      *                 9 DIGITS TO MATCH THEIR 9(9) ACCUMULATORS AND  *
+      *                 THE REPORT'S OWN GRAND-TOTAL LINE.             *
+      *****************************************************************
+      *
+      *    THIS PROGRAM SELECTS TODAY'S AUDIT LOG RECORDS, SORTS THEM
+      *    INTO ITEM NUMBER / SEQUENCE NUMBER ORDER, AND THEN PERFORMS
+      *    A CONTROL-BREAK SUMMARY OVER EACH ITEM'S TRANSACTIONS.  THE
+      *    BEGINNING BALANCE IS THE QUANTITY-BEFORE OF THE FIRST
+      *    TRANSACTION FOR THE ITEM; THE ENDING BALANCE IS THE
+      *    QUANTITY-AFTER OF THE LAST.  RECEIPT AND ISSUE TRANSACTIONS
+      *    ARE ACCUMULATED SEPARATELY.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE    ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-FILE-STATUS.
+           SELECT SORT-WORK-FILE    ASSIGN TO SRTWK01.
+           SELECT SORTED-AUDIT-FILE ASSIGN TO SRTAUD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACTIVITY-RPT      ASSIGN TO ACTRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITLGC.
+
+       SD  SORT-WORK-FILE.
+           COPY AUDITLGC REPLACING
+               ==AUDIT-LOG-COPYBOOK-RECORD== BY ==SORT-WORK-RECORD==
+               ==AL-ITEM-NUMBER==          BY ==SW-ITEM-NUMBER==
+               ==AL-TRANS-TYPE==           BY ==SW-TRANS-TYPE==
+               ==AL-TRANS-DATE==           BY ==SW-TRANS-DATE==
+               ==AL-QUANTITY-BEFORE==      BY ==SW-QUANTITY-BEFORE==
+               ==AL-QUANTITY-AFTER==       BY ==SW-QUANTITY-AFTER==
+               ==AL-QUANTITY-APPLIED==     BY ==SW-QUANTITY-APPLIED==
+               ==AL-SEQUENCE-NUMBER==      BY ==SW-SEQUENCE-NUMBER==.
+
+       FD  SORTED-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITLGC REPLACING
+               ==AUDIT-LOG-COPYBOOK-RECORD== BY ==SORTED-AUDIT-RECORD==
+               ==AL-ITEM-NUMBER==          BY ==SA-ITEM-NUMBER==
+               ==AL-TRANS-TYPE==           BY ==SA-TRANS-TYPE==
+               ==AL-TRANS-DATE==           BY ==SA-TRANS-DATE==
+               ==AL-QUANTITY-BEFORE==      BY ==SA-QUANTITY-BEFORE==
+               ==AL-QUANTITY-AFTER==       BY ==SA-QUANTITY-AFTER==
+               ==AL-QUANTITY-APPLIED==     BY ==SA-QUANTITY-APPLIED==
+               ==AL-SEQUENCE-NUMBER==      BY ==SA-SEQUENCE-NUMBER==.
+
+       FD  ACTIVITY-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ACTIVITY-RPT-RECORD.
+           05  AC-CARRIAGE-CONTROL     PIC X(1).
+           05  AC-REPORT-TEXT          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-LOG-FILE-STATUS PIC X(2)  VALUE SPACES.
+       77  WS-EOF-SORTED-SW        PIC X(1)   VALUE 'N'.
+           88  WS-EOF-SORTED                  VALUE 'Y'.
+       77  WS-EOF-AUDIT-LOG-SW     PIC X(1)   VALUE 'N'.
+           88  WS-EOF-AUDIT-LOG                VALUE 'Y'.
+       77  WS-FIRST-ITEM-SW        PIC X(1)   VALUE 'Y'.
+           88  WS-FIRST-ITEM                  VALUE 'Y'.
+           88  WS-NOT-FIRST-ITEM               VALUE 'N'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR              PIC 9(4).
+           05  WS-CD-MONTH             PIC 9(2).
+           05  WS-CD-DAY               PIC 9(2).
+
+       01  WS-RUN-DATE.
+           05  WS-RD-YEAR               PIC 9(4).
+           05  FILLER                   PIC X(1)   VALUE '-'.
+           05  WS-RD-MONTH              PIC 9(2).
+           05  FILLER                   PIC X(1)   VALUE '-'.
+           05  WS-RD-DAY                PIC 9(2).
+
+       77  WS-CURRENT-ITEM         PIC 9(6)   VALUE ZERO.
+       77  WS-BEGIN-BALANCE        PIC 9(7)   VALUE ZERO.
+       77  WS-END-BALANCE          PIC 9(7)   VALUE ZERO.
+       77  WS-RECEIPT-TOTAL        PIC 9(9)   VALUE ZERO.
+       77  WS-ISSUE-TOTAL          PIC 9(9)   VALUE ZERO.
+       77  WS-ITEM-COUNT           PIC 9(7)   VALUE ZERO.
+       77  WS-GRAND-BEGIN-TOTAL    PIC 9(9)   VALUE ZERO.
+       77  WS-GRAND-END-TOTAL      PIC 9(9)   VALUE ZERO.
+       77  WS-GRAND-RECEIPT-TOTAL  PIC 9(9)   VALUE ZERO.
+       77  WS-GRAND-ISSUE-TOTAL    PIC 9(9)   VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-BEGIN-BALANCE     PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-RECEIPT-TOTAL     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-ISSUE-TOTAL       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-END-BALANCE       PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(74)  VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'DAILY ACTIVITY SUMMARY REPORT'.
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'BEGIN BAL'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'RECEIPTS'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'ISSUES'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'END BAL'.
+           05  FILLER                  PIC X(78)  VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-CAPTION           PIC X(30).
+           05  WS-SL-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE -- CONTROLS THE OVERALL ACTIVITY SUMMARY RUN.   *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ITEM-NUMBER
+               ON ASCENDING KEY SW-SEQUENCE-NUMBER
+               INPUT PROCEDURE IS 1500-SELECT-TODAYS-RECORDS
+                   THRU 1500-EXIT
+               GIVING SORTED-AUDIT-FILE.
+           PERFORM 1200-OPEN-SORTED THRU 1200-EXIT.
+           PERFORM 1250-READ-SORTED THRU 1250-EXIT.
+           PERFORM 2000-PROCESS-ITEM THRU 2000-EXIT
+               UNTIL WS-EOF-SORTED.
+           IF WS-NOT-FIRST-ITEM
+               PERFORM 3000-WRITE-DETAIL-LINE THRU 3000-EXIT
+           END-IF.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- OPEN THE REPORT AND PRINT HEADINGS.        *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT ACTIVITY-RPT.
+           PERFORM 1150-BUILD-RUN-DATE THRU 1150-EXIT.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1150-BUILD-RUN-DATE -- GET TODAY'S DATE FROM THE SYSTEM AND   *
+      * FORMAT IT TO MATCH AL-TRANS-DATE (YYYY-MM-DD) SO THE SORT     *
+      * INPUT PROCEDURE CAN TELL TODAY'S POSTINGS FROM EARLIER DAYS'. *
+      *****************************************************************
+       1150-BUILD-RUN-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CD-YEAR  TO WS-RD-YEAR.
+           MOVE WS-CD-MONTH TO WS-RD-MONTH.
+           MOVE WS-CD-DAY   TO WS-RD-DAY.
+       1150-EXIT.
+           EXIT.
+
+       1100-WRITE-HEADINGS.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE '1' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-1 TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-2 TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+       1100-EXIT.
+           EXIT.
+
+       1200-OPEN-SORTED.
+           OPEN INPUT SORTED-AUDIT-FILE.
+       1200-EXIT.
+           EXIT.
+
+       1250-READ-SORTED.
+           READ SORTED-AUDIT-FILE
+               AT END
+                   SET WS-EOF-SORTED TO TRUE
+           END-READ.
+       1250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1500-SELECT-TODAYS-RECORDS -- SORT INPUT PROCEDURE.  SCANS    *
+      * AUDITLOG.DAT (WHICH NOW HOLDS EVERY PRIOR RUN'S HISTORY, NOT  *
+      * JUST TODAY'S) AND RELEASES ONLY THE RECORDS DATED TODAY INTO  *
+      * THE SORT, SO THE ACTIVITY SUMMARY COVERS TODAY'S POSTINGS     *
+      * ONLY.                                                         *
+      *****************************************************************
+       1500-SELECT-TODAYS-RECORDS.
+           OPEN INPUT AUDIT-LOG-FILE.
+           PERFORM 1505-VERIFY-LOG-OPEN THRU 1505-EXIT.
+           PERFORM 1510-READ-AUDIT-LOG THRU 1510-EXIT.
+           PERFORM 1520-RELEASE-IF-TODAY THRU 1520-EXIT
+               UNTIL WS-EOF-AUDIT-LOG.
+           CLOSE AUDIT-LOG-FILE.
+       1500-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1505-VERIFY-LOG-OPEN -- CONFIRM AUDITLOG.DAT OPENED           *
+      * SUCCESSFULLY.  IF NOT, THERE IS NOTHING TO SUMMARIZE, SO STOP *
+      * RATHER THAN RUN AGAINST A FILE THAT IS NOT ACTUALLY OPEN.     *
+      *****************************************************************
+       1505-VERIFY-LOG-OPEN.
+           IF NOT WS-AUDIT-LOG-FILE-STATUS = '00'
+               DISPLAY 'INVACTS: AUDIT-LOG-FILE OPEN FAILED, '
+                   'FILE STATUS = ' WS-AUDIT-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1505-EXIT.
+           EXIT.
+
+       1510-READ-AUDIT-LOG.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET WS-EOF-AUDIT-LOG TO TRUE
+           END-READ.
+       1510-EXIT.
+           EXIT.
+
+       1520-RELEASE-IF-TODAY.
+           IF AL-TRANS-DATE = WS-RUN-DATE
+               RELEASE SORT-WORK-RECORD FROM AUDIT-LOG-COPYBOOK-RECORD
+           END-IF.
+           PERFORM 1510-READ-AUDIT-LOG THRU 1510-EXIT.
+       1520-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-ITEM -- ON A CHANGE OF ITEM NUMBER, CLOSE OUT    *
+      * THE PRIOR ITEM'S SUMMARY LINE AND START A NEW ONE.            *
+      *****************************************************************
+       2000-PROCESS-ITEM.
+           IF WS-FIRST-ITEM
+               PERFORM 2100-START-NEW-ITEM THRU 2100-EXIT
+           ELSE
+               IF SA-ITEM-NUMBER NOT = WS-CURRENT-ITEM
+                   PERFORM 3000-WRITE-DETAIL-LINE THRU 3000-EXIT
+                   PERFORM 2100-START-NEW-ITEM THRU 2100-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2200-ACCUMULATE THRU 2200-EXIT.
+           PERFORM 1250-READ-SORTED THRU 1250-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-START-NEW-ITEM.
+           MOVE SA-ITEM-NUMBER TO WS-CURRENT-ITEM.
+           MOVE SA-QUANTITY-BEFORE TO WS-BEGIN-BALANCE.
+           MOVE ZERO TO WS-RECEIPT-TOTAL.
+           MOVE ZERO TO WS-ISSUE-TOTAL.
+           SET WS-NOT-FIRST-ITEM TO TRUE.
+       2100-EXIT.
+           EXIT.
+
+       2200-ACCUMULATE.
+           MOVE SA-QUANTITY-AFTER TO WS-END-BALANCE.
+           EVALUATE TRUE
+               WHEN SA-TRANS-TYPE = 'R'
+                   ADD SA-QUANTITY-APPLIED TO WS-RECEIPT-TOTAL
+               WHEN SA-TRANS-TYPE = 'I'
+                   COMPUTE WS-ISSUE-TOTAL =
+                       WS-ISSUE-TOTAL - SA-QUANTITY-APPLIED
+           END-EVALUATE.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-WRITE-DETAIL-LINE -- PRINT THE COMPLETED SUMMARY LINE    *
+      * FOR ONE ITEM AND ROLL ITS TOTALS INTO THE GRAND TOTALS.       *
+      *****************************************************************
+       3000-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-CURRENT-ITEM TO WS-DL-ITEM-NUMBER.
+           MOVE WS-BEGIN-BALANCE TO WS-DL-BEGIN-BALANCE.
+           MOVE WS-RECEIPT-TOTAL TO WS-DL-RECEIPT-TOTAL.
+           MOVE WS-ISSUE-TOTAL TO WS-DL-ISSUE-TOTAL.
+           MOVE WS-END-BALANCE TO WS-DL-END-BALANCE.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-DETAIL-LINE TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           ADD 1 TO WS-ITEM-COUNT.
+           ADD WS-BEGIN-BALANCE TO WS-GRAND-BEGIN-TOTAL.
+           ADD WS-RECEIPT-TOTAL TO WS-GRAND-RECEIPT-TOTAL.
+           ADD WS-ISSUE-TOTAL TO WS-GRAND-ISSUE-TOTAL.
+           ADD WS-END-BALANCE TO WS-GRAND-END-TOTAL.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-TERMINATE -- PRINT THE GRAND TOTALS AND CLOSE FILES.     *
+      *****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE '1' TO AC-CARRIAGE-CONTROL.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ITEM COUNT                    ' TO WS-SL-CAPTION.
+           MOVE WS-ITEM-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'GRAND BEGINNING BALANCE TOTAL ' TO WS-SL-CAPTION.
+           MOVE WS-GRAND-BEGIN-TOTAL TO WS-SL-COUNT.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'GRAND RECEIPT QUANTITY TOTAL  ' TO WS-SL-CAPTION.
+           MOVE WS-GRAND-RECEIPT-TOTAL TO WS-SL-COUNT.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'GRAND ISSUE QUANTITY TOTAL    ' TO WS-SL-CAPTION.
+           MOVE WS-GRAND-ISSUE-TOTAL TO WS-SL-COUNT.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'GRAND ENDING BALANCE TOTAL    ' TO WS-SL-CAPTION.
+           MOVE WS-GRAND-END-TOTAL TO WS-SL-COUNT.
+           MOVE SPACES TO ACTIVITY-RPT-RECORD.
+           MOVE ' ' TO AC-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO AC-REPORT-TEXT.
+           WRITE ACTIVITY-RPT-RECORD.
+
+           CLOSE SORTED-AUDIT-FILE
+                 ACTIVITY-RPT.
+       8000-EXIT.
+           EXIT.
