@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVAUDR.
+       AUTHOR. J. HALVORSEN.
+       INSTALLATION. DISTRIBUTION CENTER DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  JH  INITIAL VERSION.  PRINTS THE FULL BEFORE/AFTER *
+      *                 QUANTITY-ON-HAND HISTORY FOR A SINGLE ITEM,    *
+      *                 DRIVEN BY A ONE-CARD CONTROL FILE, SO AN       *
+      *                 ANALYST CAN TRACE HOW AN ITEM'S BALANCE GOT    *
+      *                 TO WHERE IT IS WITHOUT A MANUAL LOG SEARCH.    *
+      * 2026-08-09  JH  WIDENED THE HISTORY RECORD COUNT EDIT FIELD ON *
+      *                 THE SUMMARY LINE TO 9 DIGITS, MATCHING OTHER   *
+      *                 PROGRAMS' SUMMARY LINES, SINCE AUDITLOG.DAT    *
+      *                 NOW ACCUMULATES ACROSS RUNS AND A HIGH-VOLUME  *
+      *                 ITEM'S HISTORY COUNT CAN EXCEED 6 DIGITS.      *
+      * 2026-08-09  JH  THE RUN NOW CONFIRMS AUDITLOG.DAT OPENED       *
+      *                 SUCCESSFULLY BEFORE SCANNING IT, INSTEAD OF    *
+      *                 RUNNING BLIND IF THE OPEN FAILED.              *
+      *****************************************************************
+      *
+      *    THIS PROGRAM READS A SINGLE CONTROL CARD CONTAINING THE
+      *    ITEM NUMBER TO BE RESEARCHED, THEN SCANS AUDITLOG.DAT (AS
+      *    WRITTEN BY INVUPDT) FOR EVERY RECORD FOR THAT ITEM, PRINTING
+      *    THE TRANSACTION TYPE, DATE, AND BEFORE/AFTER/APPLIED
+      *    QUANTITIES IN THE ORDER THEY WERE POSTED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO AUDCTL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE    ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-FILE-STATUS.
+           SELECT AUDIT-RPT         ASSIGN TO AUDRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           05  CC-ITEM-NUMBER          PIC 9(6).
+           05  FILLER                  PIC X(74).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITLGC.
+
+       FD  AUDIT-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RPT-RECORD.
+           05  AR-CARRIAGE-CONTROL     PIC X(1).
+           05  AR-REPORT-TEXT          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-AUDIT-LOG-FILE-STATUS PIC X(2)  VALUE SPACES.
+       77  WS-EOF-LOG-SW           PIC X(1)   VALUE 'N'.
+           88  WS-EOF-LOG                     VALUE 'Y'.
+       77  WS-TARGET-ITEM          PIC 9(6)   VALUE ZERO.
+       77  WS-HISTORY-COUNT        PIC 9(7)   VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-TRANS-TYPE        PIC X(1).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-TRANS-DATE        PIC X(10).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-QTY-BEFORE        PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-QTY-AFTER         PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-QTY-APPLIED       PIC -,ZZZ,ZZ9.
+           05  FILLER                  PIC X(73)  VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'INVENTORY AUDIT TRAIL REPORT '.
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(9)   VALUE 'FOR ITEM:'.
+           05  WS-H2-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(117) VALUE SPACES.
+
+       01  WS-HEADING-3.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE 'TYPE'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'TRANS DATE'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'QTY BEFORE'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'QTY AFTER'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(11)  VALUE 'QTY APPLIED'.
+           05  FILLER                  PIC X(64)  VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-CAPTION           PIC X(30).
+           05  WS-SL-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE -- CONTROLS THE OVERALL AUDIT LOOKUP RUN.       *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-LOG-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-LOG.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- READ THE CONTROL CARD FOR THE TARGET ITEM, *
+      * OPEN THE LOG AND REPORT, PRINT HEADINGS, PRIME THE READ.      *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE
+               AT END
+                   MOVE ZERO TO WS-TARGET-ITEM
+               NOT AT END
+                   MOVE CC-ITEM-NUMBER TO WS-TARGET-ITEM
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+
+           OPEN INPUT AUDIT-LOG-FILE.
+           PERFORM 1050-VERIFY-LOG-OPEN THRU 1050-EXIT.
+           OPEN OUTPUT AUDIT-RPT.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+           PERFORM 1200-READ-LOG-RECORD THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-VERIFY-LOG-OPEN -- CONFIRM AUDITLOG.DAT OPENED           *
+      * SUCCESSFULLY.  IF NOT, THERE IS NOTHING TO RESEARCH, SO STOP  *
+      * RATHER THAN RUN AGAINST A FILE THAT IS NOT ACTUALLY OPEN.     *
+      *****************************************************************
+       1050-VERIFY-LOG-OPEN.
+           IF NOT WS-AUDIT-LOG-FILE-STATUS = '00'
+               DISPLAY 'INVAUDR: AUDIT-LOG-FILE OPEN FAILED, '
+                   'FILE STATUS = ' WS-AUDIT-LOG-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-WRITE-HEADINGS.
+           MOVE SPACES TO AUDIT-RPT-RECORD.
+           MOVE '1' TO AR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-1 TO AR-REPORT-TEXT.
+           WRITE AUDIT-RPT-RECORD.
+
+           MOVE WS-TARGET-ITEM TO WS-H2-ITEM-NUMBER.
+           MOVE SPACES TO AUDIT-RPT-RECORD.
+           MOVE ' ' TO AR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-2 TO AR-REPORT-TEXT.
+           WRITE AUDIT-RPT-RECORD.
+
+           MOVE SPACES TO AUDIT-RPT-RECORD.
+           MOVE ' ' TO AR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-3 TO AR-REPORT-TEXT.
+           WRITE AUDIT-RPT-RECORD.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-LOG-RECORD.
+           READ AUDIT-LOG-FILE
+               AT END
+                   SET WS-EOF-LOG TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-LOG-RECORD -- PRINT THE CURRENT LOG RECORD IF IT *
+      * BELONGS TO THE TARGET ITEM.                                   *
+      *****************************************************************
+       2000-PROCESS-LOG-RECORD.
+           IF AL-ITEM-NUMBER = WS-TARGET-ITEM
+               PERFORM 3000-WRITE-DETAIL-LINE THRU 3000-EXIT
+           END-IF.
+           PERFORM 1200-READ-LOG-RECORD THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       3000-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE AL-ITEM-NUMBER      TO WS-DL-ITEM-NUMBER.
+           MOVE AL-TRANS-TYPE       TO WS-DL-TRANS-TYPE.
+           MOVE AL-TRANS-DATE       TO WS-DL-TRANS-DATE.
+           MOVE AL-QUANTITY-BEFORE  TO WS-DL-QTY-BEFORE.
+           MOVE AL-QUANTITY-AFTER   TO WS-DL-QTY-AFTER.
+           MOVE AL-QUANTITY-APPLIED TO WS-DL-QTY-APPLIED.
+           MOVE SPACES TO AUDIT-RPT-RECORD.
+           MOVE ' ' TO AR-CARRIAGE-CONTROL.
+           MOVE WS-DETAIL-LINE TO AR-REPORT-TEXT.
+           WRITE AUDIT-RPT-RECORD.
+           ADD 1 TO WS-HISTORY-COUNT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-TERMINATE -- PRINT THE HISTORY-RECORD COUNT AND CLOSE.   *
+      *****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO AUDIT-RPT-RECORD.
+           MOVE '1' TO AR-CARRIAGE-CONTROL.
+           WRITE AUDIT-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'AUDIT HISTORY RECORD COUNT    ' TO WS-SL-CAPTION.
+           MOVE WS-HISTORY-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO AUDIT-RPT-RECORD.
+           MOVE ' ' TO AR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO AR-REPORT-TEXT.
+           WRITE AUDIT-RPT-RECORD.
+
+           CLOSE AUDIT-LOG-FILE
+                 AUDIT-RPT.
+       8000-EXIT.
+           EXIT.
