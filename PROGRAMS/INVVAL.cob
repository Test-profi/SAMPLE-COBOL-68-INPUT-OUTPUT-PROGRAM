@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVVAL.
+       AUTHOR. J. HALVORSEN.
+       INSTALLATION. DISTRIBUTION CENTER DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  JH  INITIAL VERSION.  EXTENDS IM-QUANTITY-ON-HAND  *
+      *                 BY IM-UNIT-COST FOR EVERY ITEM ON INVMAST.DAT  *
+      *                 AND PRINTS A GRAND TOTAL, SO MONTH-END         *
+      *                 INVENTORY VALUATION NO LONGER REQUIRES AN      *
+      *                 EXPORT TO A SPREADSHEET AND A MANUAL JOIN      *
+      *                 AGAINST A SEPARATE COST LIST.                  *
+      * 2026-08-09  JH  THE RUN NOW CONFIRMS INVMAST.DAT OPENED        *
+      *                 SUCCESSFULLY BEFORE BROWSING IT, INSTEAD OF    *
+      *                 RUNNING BLIND IF THE OPEN FAILED.              *
+      * 2026-08-09  JH  CORRECTED WS-GRAND-TOTAL-LINE'S TRAILING       *
+      *                 FILLER, WHICH WAS ONE BYTE TOO WIDE FOR THE    *
+      *                 132-BYTE REPORT LINE IT IS MOVED INTO.         *
+      *****************************************************************
+      *
+      *    THIS PROGRAM BROWSES INVMAST.DAT FROM BEGINNING TO END AND
+      *    PRINTS, FOR EACH ITEM, ITS ON-HAND QUANTITY, UNIT COST, AND
+      *    EXTENDED VALUE (QUANTITY TIMES UNIT COST), FOLLOWED BY A
+      *    GRAND TOTAL OF ALL ITEMS' EXTENDED VALUE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-MASTER ASSIGN TO INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT VALUATION-RPT ASSIGN TO VALRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY INVMASTC.
+
+       FD  VALUATION-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  VALUATION-RPT-RECORD.
+           05  VR-CARRIAGE-CONTROL     PIC X(1).
+           05  VR-REPORT-TEXT          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-FILE-STATUS   PIC X(2)   VALUE SPACES.
+       77  WS-EOF-MASTER-SW        PIC X(1)   VALUE 'N'.
+           88  WS-EOF-MASTER                  VALUE 'Y'.
+
+       77  WS-EXTENDED-VALUE       PIC 9(9)V99 VALUE ZERO.
+       77  WS-GRAND-TOTAL-VALUE    PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-DESCRIPTION       PIC X(29).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-QUANTITY          PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-UNIT-COST         PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-DL-EXTENDED-VALUE    PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(53)  VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'INVENTORY VALUATION REPORT   '.
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(29)  VALUE 'DESCRIPTION'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'QUANTITY'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'UNIT COST'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(12)  VALUE 'EXT VALUE'.
+           05  FILLER                  PIC X(55)  VALUE SPACES.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(30)
+               VALUE 'GRAND TOTAL INVENTORY VALUE  '.
+           05  WS-GL-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(88)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE -- CONTROLS THE OVERALL VALUATION RUN.          *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+               UNTIL WS-EOF-MASTER.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- OPEN FILES, PRINT HEADINGS, PRIME THE READ.*
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT INVENTORY-MASTER.
+           PERFORM 1050-VERIFY-MASTER-OPEN THRU 1050-EXIT.
+           OPEN OUTPUT VALUATION-RPT.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+           PERFORM 1200-READ-MASTER THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-VERIFY-MASTER-OPEN -- CONFIRM INVMAST.DAT OPENED         *
+      * SUCCESSFULLY.  IF NOT, THERE IS NOTHING TO VALUE, SO STOP     *
+      * RATHER THAN RUN AGAINST A FILE THAT IS NOT ACTUALLY OPEN.     *
+      *****************************************************************
+       1050-VERIFY-MASTER-OPEN.
+           IF NOT WS-MASTER-FILE-STATUS = '00'
+               DISPLAY 'INVVAL: INVENTORY-MASTER OPEN FAILED, '
+                   'FILE STATUS = ' WS-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-WRITE-HEADINGS.
+           MOVE SPACES TO VALUATION-RPT-RECORD.
+           MOVE '1' TO VR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-1 TO VR-REPORT-TEXT.
+           WRITE VALUATION-RPT-RECORD.
+           MOVE SPACES TO VALUATION-RPT-RECORD.
+           MOVE ' ' TO VR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-2 TO VR-REPORT-TEXT.
+           WRITE VALUATION-RPT-RECORD.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-MASTER.
+           READ INVENTORY-MASTER
+               AT END
+                   SET WS-EOF-MASTER TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-MASTER -- EXTEND THE CURRENT ITEM AND PRINT A    *
+      * DETAIL LINE.                                                  *
+      *****************************************************************
+       2000-PROCESS-MASTER.
+           COMPUTE WS-EXTENDED-VALUE =
+               IM-QUANTITY-ON-HAND * IM-UNIT-COST.
+           ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE IM-ITEM-NUMBER TO WS-DL-ITEM-NUMBER.
+           MOVE IM-ITEM-DESCRIPTION TO WS-DL-DESCRIPTION.
+           MOVE IM-QUANTITY-ON-HAND TO WS-DL-QUANTITY.
+           MOVE IM-UNIT-COST TO WS-DL-UNIT-COST.
+           MOVE WS-EXTENDED-VALUE TO WS-DL-EXTENDED-VALUE.
+           MOVE SPACES TO VALUATION-RPT-RECORD.
+           MOVE ' ' TO VR-CARRIAGE-CONTROL.
+           MOVE WS-DETAIL-LINE TO VR-REPORT-TEXT.
+           WRITE VALUATION-RPT-RECORD.
+
+           PERFORM 1200-READ-MASTER THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-TERMINATE -- PRINT THE GRAND TOTAL AND CLOSE FILES.      *
+      *****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO VALUATION-RPT-RECORD.
+           MOVE '1' TO VR-CARRIAGE-CONTROL.
+           WRITE VALUATION-RPT-RECORD.
+
+           MOVE WS-GRAND-TOTAL-VALUE TO WS-GL-GRAND-TOTAL.
+           MOVE SPACES TO VALUATION-RPT-RECORD.
+           MOVE ' ' TO VR-CARRIAGE-CONTROL.
+           MOVE WS-GRAND-TOTAL-LINE TO VR-REPORT-TEXT.
+           WRITE VALUATION-RPT-RECORD.
+
+           CLOSE INVENTORY-MASTER
+                 VALUATION-RPT.
+       8000-EXIT.
+           EXIT.
