@@ -0,0 +1,1003 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVUPDT.
+       AUTHOR. J. HALVORSEN.
+       INSTALLATION. DISTRIBUTION CENTER DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  JH  INITIAL VERSION.  SEQUENTIAL OLD-MASTER/NEW-   *
+      *                 MASTER UPDATE OF INVMAST.DAT FROM TRANFILE.DAT.*
+      *                 ADDED THE UNMATCHED-TRANSACTION EXCEPTION      *
+      *                 REPORT SO DATA-ENTRY ITEM NUMBERS THAT DO NOT  *
+      *                 EXIST ON THE MASTER ARE CAUGHT THE SAME DAY    *
+      *                 INSTEAD OF SURFACING AS A BAD ON-HAND BALANCE. *
+      * 2026-08-09  JH  INVMAST.DAT CONVERTED TO AN INDEXED FILE KEYED *
+      *                 ON IM-ITEM-NUMBER.  REWORKED THE UPDATE FROM A *
+      *                 SEQUENTIAL OLD-MASTER/NEW-MASTER MATCH-MERGE   *
+      *                 TO A RANDOM READ/REWRITE AGAINST THE MASTER AS *
+      *                 EACH TRANSACTION IS READ, SO TRANFILE.DAT NO   *
+      *                 LONGER HAS TO BE SORTED INTO ITEM-NUMBER       *
+      *                 SEQUENCE AHEAD OF THIS STEP.                   *
+      * 2026-08-09  JH  ADDED BACKORDER HANDLING.  AN ISSUE THAT WOULD *
+      *                 DRIVE THE ON-HAND QUANTITY NEGATIVE NOW POSTS  *
+      *                 ONLY WHAT IS AVAILABLE AND WRITES THE SHORTAGE *
+      *                 TO BACKORD.DAT, WITH A DAILY BACKORDER REPORT. *
+      * 2026-08-09  JH  TRANSACTIONS ARE NOW VALIDATED AGAINST THE     *
+      *                 RUN DATE BEFORE POSTING.  ANY TRANSACTION      *
+      *                 DATED OTHER THAN TODAY IS REJECTED TO A        *
+      *                 SUSPENSE LISTING RATHER THAN APPLIED.  CONTROL *
+      *                 TOTALS (COUNT AND QUANTITY) FOR RECEIPTS AND   *
+      *                 ISSUES ARE NOW PRINTED ON THE EXCEPTION REPORT.*
+      * 2026-08-09  JH  ADDED A BEFORE/AFTER AUDIT LOG.  EVERY POSTED  *
+      *                 TRANSACTION NOW WRITES AN AUDIT-LOG-COPYBOOK-  *
+      *                 RECORD TO AUDITLOG.DAT SO IM-QUANTITY-ON-HAND  *
+      *                 CHANGES CAN BE TRACED BACK TO THE TRANSACTION  *
+      *                 THAT CAUSED THEM.  SEE INVAUDR FOR THE LOOKUP  *
+      *                 REPORT THAT READS THIS LOG BACK BY ITEM NUMBER.*
+      * 2026-08-09  JH  ADDED CHECKPOINT/RESTART.  THE RUN NOW WRITES  *
+      *                 A CHECKPOINT RECORD TO CHECKPT.DAT EVERY       *
+      *                 WS-CHECKPOINT-INTERVAL TRANSACTIONS AND A      *
+      *                 FINAL COMPLETE RECORD AT NORMAL END-OF-JOB.    *
+      *                 IF THE PRIOR RUN'S LAST CHECKPOINT SHOWS       *
+      *                 IN-PROGRESS (JOB ABENDED MID-RUN), THIS RUN    *
+      *                 SKIPS BACK OVER THE TRANSACTIONS ALREADY       *
+      *                 POSTED BEFORE RESUMING, RATHER THAN POSTING    *
+      *                 THEM TWICE.                                    *
+      * 2026-08-09  JH  ADDED THE PHYSICAL INVENTORY ADJUSTMENT        *
+      *                 TRANSACTION TYPE 'A'.  AN ADJUSTMENT POSTS THE *
+      *                 COUNTED QUANTITY TO IM-QUANTITY-ON-HAND        *
+      *                 DIRECTLY (REPLACING THE BOOK QUANTITY) AND IS  *
+      *                 LOGGED TO A NEW BOOK-VS-COUNT VARIANCE REPORT. *
+      * 2026-08-09  JH  AUDITLOG.DAT IS NOW OPENED EXTEND (CREATING IT *
+      *                 FIRST IF IT DOES NOT YET EXIST) INSTEAD OF     *
+      *                 OUTPUT, SO THE AUDIT TRAIL ACCUMULATES ACROSS  *
+      *                 RUNS RATHER THAN BEING WIPED EACH TIME.  EVERY *
+      *                 AUDIT LOG RECORD NOW CARRIES A POSTING-ORDER   *
+      *                 SEQUENCE NUMBER.  CHECKPT.DAT NO LONGER ABENDS *
+      *                 THE RUN WHEN NO PRIOR CHECKPOINT EXISTS, AND   *
+      *                 ITS RECORD NOW CARRIES THE FULL SET OF CONTROL *
+      *                 TOTALS AND THE AUDIT SEQUENCE COUNTER, SO A    *
+      *                 RESTARTED RUN'S PRINTED TOTALS COVER THE WHOLE *
+      *                 DAY'S FILE, NOT JUST THE POST-RESTART SEGMENT. *
+      * 2026-08-09  JH  CHECKPT.DAT IS NOW REOPENED EXTEND AFTER THE   *
+      *                 RESTART SCAN INSTEAD OF OUTPUT, SO A SECOND    *
+      *                 CONSECUTIVE ABEND (BEFORE THIS RUN REACHES ITS *
+      *                 OWN FIRST CHECKPOINT) DOES NOT ERASE THE PRIOR *
+      *                 RUN'S LAST GOOD CHECKPOINT.  THE RUN ALSO NOW  *
+      *                 CONFIRMS INVMAST.DAT OPENED SUCCESSFULLY       *
+      *                 BEFORE POSTING ANY TRANSACTIONS AGAINST IT.    *
+      * 2026-08-09  JH  THE RESTART DETERMINATION NOW HAPPENS BEFORE   *
+      *                 THE EXCEPTION, BACKORDER, SUSPENSE, AND        *
+      *                 VARIANCE FILES ARE OPENED, AND EACH IS OPENED  *
+      *                 EXTEND RATHER THAN OUTPUT WHEN THIS RUN IS A   *
+      *                 RESTART, SO THE DETAIL RECORDS AN ABENDED RUN  *
+      *                 ALREADY WROTE -- INCLUDING BACKORDERS ALREADY  *
+      *                 LOGGED TO BACKORD.DAT -- SURVIVE THE RESTART.  *
+      *****************************************************************
+      *
+      *    THIS PROGRAM PERFORMS THE DAILY INVENTORY UPDATE.  FOR EACH
+      *    TRANFILE.DAT TRANSACTION, THE MATCHING INVMAST.DAT RECORD IS
+      *    READ AT RANDOM BY IM-ITEM-NUMBER, UPDATED IN PLACE, AND
+      *    REWRITTEN.  TRANSACTIONS THAT DO NOT MATCH ANY MASTER RECORD
+      *    ARE LOGGED TO THE EXCEPTION REPORT RATHER THAN APPLIED.  AN
+      *    ISSUE THAT EXCEEDS THE ON-HAND QUANTITY IS POSTED UP TO THE
+      *    AVAILABLE QUANTITY AND THE SHORTAGE IS RECORDED ON THE
+      *    BACKORDER FILE AND REPORT.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE       ASSIGN TO TRANFIL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INVENTORY-MASTER ASSIGN TO INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT EXCEPTION-RPT  ASSIGN TO EXCRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+           SELECT BACKORDER-FILE ASSIGN TO BACKORD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BACKORDER-FILE-STATUS.
+           SELECT BACKORDER-RPT  ASSIGN TO BORPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BACKORDER-RPT-STATUS.
+           SELECT SUSPENSE-RPT   ASSIGN TO SUSPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-RPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT VARIANCE-RPT   ASSIGN TO VARRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VARIANCE-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANFILC.
+
+       FD  INVENTORY-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY INVMASTC.
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RPT-RECORD.
+           05  XR-CARRIAGE-CONTROL     PIC X(1).
+           05  XR-REPORT-TEXT          PIC X(132).
+
+       FD  BACKORDER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY BACKORDC.
+
+       FD  BACKORDER-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  BACKORDER-RPT-RECORD.
+           05  BR-CARRIAGE-CONTROL     PIC X(1).
+           05  BR-REPORT-TEXT          PIC X(132).
+
+       FD  SUSPENSE-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SUSPENSE-RPT-RECORD.
+           05  SR-CARRIAGE-CONTROL     PIC X(1).
+           05  SR-REPORT-TEXT          PIC X(132).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITLGC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY CHECKPTC.
+
+       FD  VARIANCE-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  VARIANCE-RPT-RECORD.
+           05  VA-CARRIAGE-CONTROL     PIC X(1).
+           05  VA-REPORT-TEXT          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-FILE-STATUS   PIC X(2)   VALUE SPACES.
+       77  WS-AUDIT-LOG-FILE-STATUS PIC X(2)  VALUE SPACES.
+       77  WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE SPACES.
+       77  WS-EXCEPTION-RPT-STATUS  PIC X(2)  VALUE SPACES.
+       77  WS-BACKORDER-FILE-STATUS PIC X(2)  VALUE SPACES.
+       77  WS-BACKORDER-RPT-STATUS  PIC X(2)  VALUE SPACES.
+       77  WS-SUSPENSE-RPT-STATUS   PIC X(2)  VALUE SPACES.
+       77  WS-VARIANCE-RPT-STATUS   PIC X(2)  VALUE SPACES.
+
+       77  WS-EOF-TRAN-SW          PIC X(1)   VALUE 'N'.
+           88  WS-EOF-TRAN                    VALUE 'Y'.
+       77  WS-MASTER-FOUND-SW      PIC X(1)   VALUE 'N'.
+           88  WS-MASTER-FOUND                VALUE 'Y'.
+           88  WS-MASTER-NOT-FOUND            VALUE 'N'.
+       77  WS-DATE-VALID-SW        PIC X(1)   VALUE 'Y'.
+           88  WS-DATE-VALID                  VALUE 'Y'.
+           88  WS-DATE-INVALID                VALUE 'N'.
+
+       77  WS-MATCHED-COUNT        PIC 9(7)   VALUE ZERO.
+       77  WS-UNMATCHED-COUNT      PIC 9(7)   VALUE ZERO.
+       77  WS-BACKORDER-QTY        PIC 9(7)   VALUE ZERO.
+       77  WS-BACKORDER-COUNT      PIC 9(7)   VALUE ZERO.
+       77  WS-BACKORDER-TOTAL-QTY  PIC 9(7)   VALUE ZERO.
+       77  WS-SUSPENSE-COUNT       PIC 9(7)   VALUE ZERO.
+
+       77  WS-RECEIPT-COUNT        PIC 9(7)   VALUE ZERO.
+       77  WS-RECEIPT-QTY-TOTAL    PIC 9(9)   VALUE ZERO.
+       77  WS-ISSUE-COUNT          PIC 9(7)   VALUE ZERO.
+       77  WS-ISSUE-QTY-TOTAL      PIC 9(9)   VALUE ZERO.
+       77  WS-QTY-BEFORE           PIC 9(7)   VALUE ZERO.
+
+       77  WS-EOF-CHECKPOINT-SW    PIC X(1)   VALUE 'N'.
+           88  WS-EOF-CHECKPOINT              VALUE 'Y'.
+       77  WS-RESTART-SW           PIC X(1)   VALUE 'N'.
+           88  WS-RESTART-ACTIVE               VALUE 'Y'.
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(3)   VALUE 50.
+       77  WS-RESTART-COUNT        PIC 9(7)   VALUE ZERO.
+       77  WS-PROCESSED-COUNT      PIC 9(7)   VALUE ZERO.
+       77  WS-LAST-CK-STATUS       PIC X(1)   VALUE SPACES.
+           88  WS-LAST-CK-IN-PROGRESS          VALUE 'I'.
+       77  WS-SKIP-INDEX           PIC 9(7)   VALUE ZERO.
+       77  WS-CK-QUOTIENT          PIC 9(7)   VALUE ZERO.
+       77  WS-CK-REMAINDER         PIC 9(3)   VALUE ZERO.
+       77  WS-ADJUSTMENT-COUNT     PIC 9(7)   VALUE ZERO.
+       77  WS-VARIANCE-QTY         PIC S9(7)  VALUE ZERO.
+       77  WS-AUDIT-SEQUENCE-NUMBER PIC 9(9)  VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR              PIC 9(4).
+           05  WS-CD-MONTH             PIC 9(2).
+           05  WS-CD-DAY               PIC 9(2).
+
+       01  WS-RUN-DATE.
+           05  WS-RD-YEAR               PIC 9(4).
+           05  FILLER                   PIC X(1)   VALUE '-'.
+           05  WS-RD-MONTH              PIC 9(2).
+           05  FILLER                   PIC X(1)   VALUE '-'.
+           05  WS-RD-DAY                PIC 9(2).
+
+       01  WS-REPORT-LINE.
+           05  WS-RL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-RL-TRANS-TYPE        PIC X(1).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-RL-QUANTITY          PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-RL-TRANS-DATE        PIC X(10).
+           05  FILLER                  PIC X(97)  VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'DAILY INVENTORY UPDATE -- UNMA'.
+           05  FILLER                  PIC X(30)
+               VALUE 'TCHED TRANSACTION EXCEPTION RE'.
+           05  FILLER                  PIC X(72)
+               VALUE 'PORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE 'TYPE'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE 'QUANTITY'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'TRANS DATE'.
+           05  FILLER                  PIC X(86)  VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-CAPTION           PIC X(30).
+           05  WS-SL-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91)  VALUE SPACES.
+
+       01  WS-BACKORDER-LINE.
+           05  WS-BL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-BL-QUANTITY-SHORT    PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-BL-TRANS-DATE        PIC X(10).
+           05  FILLER                  PIC X(101) VALUE SPACES.
+
+       01  WS-BO-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'DAILY BACKORDER REPORT       '.
+           05  FILLER                  PIC X(102) VALUE SPACES.
+
+       01  WS-BO-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'QTY SHORT'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'TRANS DATE'.
+           05  FILLER                  PIC X(101) VALUE SPACES.
+
+       01  WS-VARIANCE-LINE.
+           05  WS-VL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-VL-BOOK-QTY          PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-VL-COUNTED-QTY       PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-VL-VARIANCE-QTY      PIC -,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-VL-TRANS-DATE        PIC X(10).
+           05  FILLER                  PIC X(77)  VALUE SPACES.
+
+       01  WS-VA-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'PHYSICAL INVENTORY VARIANCE RE'.
+           05  FILLER                  PIC X(30)
+               VALUE 'PORT                          '.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+
+       01  WS-VA-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'BOOK QTY'.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'COUNT QTY'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(9)   VALUE 'VARIANCE'.
+           05  FILLER                  PIC X(4)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'TRANS DATE'.
+           05  FILLER                  PIC X(75)  VALUE SPACES.
+
+       01  WS-SUSPENSE-LINE.
+           05  WS-SU-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-SU-TRANS-TYPE        PIC X(1).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-SU-QUANTITY          PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-SU-TRANS-DATE        PIC X(10).
+           05  FILLER                  PIC X(97)  VALUE SPACES.
+
+       01  WS-SU-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'DAILY SUSPENSE LISTING -- OUT-'.
+           05  FILLER                  PIC X(30)
+               VALUE 'OF-CYCLE TRANSACTION DATES    '.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+
+       01  WS-SU-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(4)   VALUE 'TYPE'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(8)   VALUE 'QUANTITY'.
+           05  FILLER                  PIC X(6)   VALUE SPACES.
+           05  FILLER                  PIC X(10)  VALUE 'TRANS DATE'.
+           05  FILLER                  PIC X(86)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE -- CONTROLS THE OVERALL DAILY UPDATE.           *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF-TRAN.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- OPEN FILES, PRINT HEADINGS, PRIME THE READ.*
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT TRANFILE.
+           OPEN I-O   INVENTORY-MASTER.
+           PERFORM 1050-VERIFY-MASTER-OPEN THRU 1050-EXIT.
+           PERFORM 1150-BUILD-RUN-DATE THRU 1150-EXIT.
+           PERFORM 1160-CHECK-FOR-RESTART THRU 1160-EXIT.
+           PERFORM 1180-OPEN-AUDIT-LOG THRU 1180-EXIT.
+           PERFORM 1185-OPEN-DAILY-FILES THRU 1185-EXIT.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+           IF WS-RESTART-ACTIVE
+               PERFORM 1250-SKIP-PRIOR-TRANSACTIONS THRU 1250-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-VERIFY-MASTER-OPEN -- CONFIRM INVMAST.DAT OPENED         *
+      * SUCCESSFULLY.  IF NOT, THERE IS NOTHING TO POST AGAINST, SO   *
+      * STOP RATHER THAN RUN AGAINST A FILE THAT IS NOT ACTUALLY OPEN.*
+      *****************************************************************
+       1050-VERIFY-MASTER-OPEN.
+           IF NOT WS-MASTER-FILE-STATUS = '00'
+               DISPLAY 'INVUPDT: INVENTORY-MASTER OPEN FAILED, '
+                   'FILE STATUS = ' WS-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1160-CHECK-FOR-RESTART -- READ LAST RUN'S CHECKPOINT FILE TO  *
+      * SEE IF IT ENDED IN-PROGRESS (JOB ABENDED BEFORE COMPLETION).  *
+      * IF SO, REMEMBER HOW MANY TRANSACTIONS WERE ALREADY POSTED, AND *
+      * RESTORE THE CONTROL TOTALS AND AUDIT SEQUENCE COUNTER AS OF   *
+      * THAT CHECKPOINT, SO THIS RUN CAN SKIP PAST THE TRANSACTIONS   *
+      * ALREADY POSTED AND STILL PRINT WHOLE-DAY TOTALS AT THE END.   *
+      * IF CHECKPT.DAT DOES NOT EXIST YET (FIRST RUN EVER, OR ONE     *
+      * CLEANED UP SINCE), THERE IS NOTHING TO RESTART FROM.  EITHER  *
+      * WAY, THIS RUN THEN OPENS ITS OWN FRESH CHECKPOINT FILE.       *
+      *****************************************************************
+       1160-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '35'
+               CONTINUE
+           ELSE
+               PERFORM 1165-READ-CHECKPOINT THRU 1165-EXIT
+               PERFORM 1170-SCAN-CHECKPOINT THRU 1170-EXIT
+                   UNTIL WS-EOF-CHECKPOINT
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CK-IN-PROGRESS
+                   SET WS-RESTART-ACTIVE TO TRUE
+                   MOVE CK-TRANS-COUNT TO WS-RESTART-COUNT
+                   MOVE CK-MATCHED-COUNT TO WS-MATCHED-COUNT
+                   MOVE CK-UNMATCHED-COUNT TO WS-UNMATCHED-COUNT
+                   MOVE CK-RECEIPT-COUNT TO WS-RECEIPT-COUNT
+                   MOVE CK-RECEIPT-QTY-TOTAL TO WS-RECEIPT-QTY-TOTAL
+                   MOVE CK-ISSUE-COUNT TO WS-ISSUE-COUNT
+                   MOVE CK-ISSUE-QTY-TOTAL TO WS-ISSUE-QTY-TOTAL
+                   MOVE CK-BACKORDER-COUNT TO WS-BACKORDER-COUNT
+                   MOVE CK-BACKORDER-TOTAL-QTY TO
+                       WS-BACKORDER-TOTAL-QTY
+                   MOVE CK-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+                   MOVE CK-ADJUSTMENT-COUNT TO WS-ADJUSTMENT-COUNT
+                   MOVE CK-AUDIT-SEQUENCE TO WS-AUDIT-SEQUENCE-NUMBER
+               END-IF
+           END-IF.
+           PERFORM 1175-OPEN-CHECKPOINT-FOR-WRITE THRU 1175-EXIT.
+       1160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1175-OPEN-CHECKPOINT-FOR-WRITE -- REOPEN CHECKPT.DAT FOR       *
+      * EXTEND SO THIS RUN'S CHECKPOINTS ARE APPENDED AFTER THE LAST   *
+      * RUN'S RATHER THAN REPLACING THEM.  IF A SECOND RUN IN A ROW    *
+      * ABENDS BEFORE REACHING ITS OWN FIRST CHECKPOINT, THE PRIOR     *
+      * RUN'S LAST GOOD CHECKPOINT IS STILL ON FILE FOR THE NEXT       *
+      * RESTART TO FIND.  IF THE FILE DOES NOT YET EXIST, CREATE IT    *
+      * FIRST.                                                         *
+      *****************************************************************
+       1175-OPEN-CHECKPOINT-FOR-WRITE.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+       1175-EXIT.
+           EXIT.
+
+       1165-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-EOF-CHECKPOINT TO TRUE
+           END-READ.
+       1165-EXIT.
+           EXIT.
+
+       1170-SCAN-CHECKPOINT.
+           MOVE CK-STATUS-CODE TO WS-LAST-CK-STATUS.
+           PERFORM 1165-READ-CHECKPOINT THRU 1165-EXIT.
+       1170-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1250-SKIP-PRIOR-TRANSACTIONS -- ON A RESTART, READ PAST THE   *
+      * TRANSACTIONS THE PRIOR RUN ALREADY POSTED WITHOUT REAPPLYING  *
+      * THEM.                                                         *
+      *****************************************************************
+       1250-SKIP-PRIOR-TRANSACTIONS.
+           PERFORM 1260-SKIP-ONE-TRANSACTION THRU 1260-EXIT
+               VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                  OR WS-EOF-TRAN.
+           MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT.
+       1250-EXIT.
+           EXIT.
+
+       1260-SKIP-ONE-TRANSACTION.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       1260-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1180-OPEN-AUDIT-LOG -- OPEN AUDITLOG.DAT FOR EXTEND SO TODAY'S *
+      * POSTINGS ARE APPENDED TO PRIOR DAYS' HISTORY RATHER THAN       *
+      * REPLACING IT.  IF THE FILE DOES NOT YET EXIST (FIRST RUN, OR   *
+      * ONE CLEANED UP SINCE), CREATE IT FIRST.                        *
+      *****************************************************************
+       1180-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+       1180-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1185-OPEN-DAILY-FILES -- OPEN THE EXCEPTION, BACKORDER, AND    *
+      * SUSPENSE/VARIANCE REPORTS.  ON A NORMAL RUN THESE ARE FRESH    *
+      * FOR THE DAY, SO THEY ARE OPENED OUTPUT.  ON A RESTART, THE     *
+      * PRIOR (ABENDED) RUN ALREADY WROTE DETAIL RECORDS -- INCLUDING, *
+      * FOR BACKORDER-FILE, REAL DATA CONSUMED DOWNSTREAM BY           *
+      * PURCHASING -- SO THEY ARE OPENED EXTEND INSTEAD, THE SAME AS   *
+      * AUDIT-LOG-FILE AND CHECKPOINT-FILE, TO AVOID LOSING THAT       *
+      * PRE-ABEND ACTIVITY.                                            *
+      *****************************************************************
+       1185-OPEN-DAILY-FILES.
+           IF WS-RESTART-ACTIVE
+               PERFORM 1190-EXTEND-EXCEPTION-RPT THRU 1190-EXIT
+               PERFORM 1191-EXTEND-BACKORDER-FILE THRU 1191-EXIT
+               PERFORM 1192-EXTEND-BACKORDER-RPT THRU 1192-EXIT
+               PERFORM 1193-EXTEND-SUSPENSE-RPT THRU 1193-EXIT
+               PERFORM 1194-EXTEND-VARIANCE-RPT THRU 1194-EXIT
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+               OPEN OUTPUT BACKORDER-FILE
+               OPEN OUTPUT BACKORDER-RPT
+               OPEN OUTPUT SUSPENSE-RPT
+               OPEN OUTPUT VARIANCE-RPT
+           END-IF.
+       1185-EXIT.
+           EXIT.
+
+       1190-EXTEND-EXCEPTION-RPT.
+           OPEN EXTEND EXCEPTION-RPT.
+           IF WS-EXCEPTION-RPT-STATUS = '35'
+               OPEN OUTPUT EXCEPTION-RPT
+               CLOSE EXCEPTION-RPT
+               OPEN EXTEND EXCEPTION-RPT
+           END-IF.
+       1190-EXIT.
+           EXIT.
+
+       1191-EXTEND-BACKORDER-FILE.
+           OPEN EXTEND BACKORDER-FILE.
+           IF WS-BACKORDER-FILE-STATUS = '35'
+               OPEN OUTPUT BACKORDER-FILE
+               CLOSE BACKORDER-FILE
+               OPEN EXTEND BACKORDER-FILE
+           END-IF.
+       1191-EXIT.
+           EXIT.
+
+       1192-EXTEND-BACKORDER-RPT.
+           OPEN EXTEND BACKORDER-RPT.
+           IF WS-BACKORDER-RPT-STATUS = '35'
+               OPEN OUTPUT BACKORDER-RPT
+               CLOSE BACKORDER-RPT
+               OPEN EXTEND BACKORDER-RPT
+           END-IF.
+       1192-EXIT.
+           EXIT.
+
+       1193-EXTEND-SUSPENSE-RPT.
+           OPEN EXTEND SUSPENSE-RPT.
+           IF WS-SUSPENSE-RPT-STATUS = '35'
+               OPEN OUTPUT SUSPENSE-RPT
+               CLOSE SUSPENSE-RPT
+               OPEN EXTEND SUSPENSE-RPT
+           END-IF.
+       1193-EXIT.
+           EXIT.
+
+       1194-EXTEND-VARIANCE-RPT.
+           OPEN EXTEND VARIANCE-RPT.
+           IF WS-VARIANCE-RPT-STATUS = '35'
+               OPEN OUTPUT VARIANCE-RPT
+               CLOSE VARIANCE-RPT
+               OPEN EXTEND VARIANCE-RPT
+           END-IF.
+       1194-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1150-BUILD-RUN-DATE -- GET TODAY'S DATE FROM THE SYSTEM AND   *
+      * FORMAT IT TO MATCH TR-TRANS-DATE (YYYY-MM-DD) FOR COMPARISON. *
+      *****************************************************************
+       1150-BUILD-RUN-DATE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CD-YEAR  TO WS-RD-YEAR.
+           MOVE WS-CD-MONTH TO WS-RD-MONTH.
+           MOVE WS-CD-DAY   TO WS-RD-DAY.
+       1150-EXIT.
+           EXIT.
+
+       1100-WRITE-HEADINGS.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE '1' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-1 TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-2 TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+           MOVE SPACES TO BACKORDER-RPT-RECORD.
+           MOVE '1' TO BR-CARRIAGE-CONTROL.
+           MOVE WS-BO-HEADING-1 TO BR-REPORT-TEXT.
+           WRITE BACKORDER-RPT-RECORD.
+           MOVE SPACES TO BACKORDER-RPT-RECORD.
+           MOVE ' ' TO BR-CARRIAGE-CONTROL.
+           MOVE WS-BO-HEADING-2 TO BR-REPORT-TEXT.
+           WRITE BACKORDER-RPT-RECORD.
+           MOVE SPACES TO SUSPENSE-RPT-RECORD.
+           MOVE '1' TO SR-CARRIAGE-CONTROL.
+           MOVE WS-SU-HEADING-1 TO SR-REPORT-TEXT.
+           WRITE SUSPENSE-RPT-RECORD.
+           MOVE SPACES TO SUSPENSE-RPT-RECORD.
+           MOVE ' ' TO SR-CARRIAGE-CONTROL.
+           MOVE WS-SU-HEADING-2 TO SR-REPORT-TEXT.
+           WRITE SUSPENSE-RPT-RECORD.
+           MOVE SPACES TO VARIANCE-RPT-RECORD.
+           MOVE '1' TO VA-CARRIAGE-CONTROL.
+           MOVE WS-VA-HEADING-1 TO VA-REPORT-TEXT.
+           WRITE VARIANCE-RPT-RECORD.
+           MOVE SPACES TO VARIANCE-RPT-RECORD.
+           MOVE ' ' TO VA-CARRIAGE-CONTROL.
+           MOVE WS-VA-HEADING-2 TO VA-REPORT-TEXT.
+           WRITE VARIANCE-RPT-RECORD.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-TRANSACTION.
+           READ TRANFILE
+               AT END
+                   SET WS-EOF-TRAN TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-TRANSACTION -- LOOK UP THE MASTER FOR THE CURRENT*
+      * TRANSACTION AT RANDOM AND POST IT, OR LOG AN EXCEPTION.       *
+      *****************************************************************
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2050-VALIDATE-TRANS-DATE THRU 2050-EXIT.
+           IF WS-DATE-VALID
+               PERFORM 2100-FIND-MASTER THRU 2100-EXIT
+               IF WS-MASTER-FOUND
+                   PERFORM 3000-APPLY-TRANSACTION THRU 3000-EXIT
+                   PERFORM 3600-REWRITE-MASTER THRU 3600-EXIT
+               ELSE
+                   PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+               END-IF
+           ELSE
+               PERFORM 3200-WRITE-SUSPENSE THRU 3200-EXIT
+           END-IF.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           PERFORM 1300-MAYBE-WRITE-CHECKPOINT THRU 1300-EXIT.
+           PERFORM 1200-READ-TRANSACTION THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1300-MAYBE-WRITE-CHECKPOINT -- EVERY WS-CHECKPOINT-INTERVAL   *
+      * TRANSACTIONS, DROP A CHECKPOINT RECORD SO A RESTART CAN PICK  *
+      * UP WITHOUT REPROCESSING THE WHOLE FILE.                       *
+      *****************************************************************
+       1300-MAYBE-WRITE-CHECKPOINT.
+           DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CK-QUOTIENT
+               REMAINDER WS-CK-REMAINDER.
+           IF WS-CK-REMAINDER = ZERO
+               PERFORM 1350-WRITE-CHECKPOINT THRU 1350-EXIT
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1350-WRITE-CHECKPOINT.
+           SET CK-IN-PROGRESS TO TRUE.
+           MOVE TR-ITEM-NUMBER TO CK-ITEM-NUMBER.
+           MOVE TR-TRANS-DATE TO CK-TRANS-DATE.
+           MOVE WS-PROCESSED-COUNT TO CK-TRANS-COUNT.
+           PERFORM 1360-FILL-CHECKPOINT-TOTALS THRU 1360-EXIT.
+           WRITE CHECKPOINT-COPYBOOK-RECORD.
+       1350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1360-FILL-CHECKPOINT-TOTALS -- COPY THE RUNNING CONTROL        *
+      * TOTALS AND THE AUDIT SEQUENCE COUNTER INTO THE CHECKPOINT      *
+      * RECORD SO A RESTART CAN PICK THEM BACK UP WHERE THIS RUN LEFT  *
+      * OFF.                                                           *
+      *****************************************************************
+       1360-FILL-CHECKPOINT-TOTALS.
+           MOVE WS-MATCHED-COUNT TO CK-MATCHED-COUNT.
+           MOVE WS-UNMATCHED-COUNT TO CK-UNMATCHED-COUNT.
+           MOVE WS-RECEIPT-COUNT TO CK-RECEIPT-COUNT.
+           MOVE WS-RECEIPT-QTY-TOTAL TO CK-RECEIPT-QTY-TOTAL.
+           MOVE WS-ISSUE-COUNT TO CK-ISSUE-COUNT.
+           MOVE WS-ISSUE-QTY-TOTAL TO CK-ISSUE-QTY-TOTAL.
+           MOVE WS-BACKORDER-COUNT TO CK-BACKORDER-COUNT.
+           MOVE WS-BACKORDER-TOTAL-QTY TO CK-BACKORDER-TOTAL-QTY.
+           MOVE WS-SUSPENSE-COUNT TO CK-SUSPENSE-COUNT.
+           MOVE WS-ADJUSTMENT-COUNT TO CK-ADJUSTMENT-COUNT.
+           MOVE WS-AUDIT-SEQUENCE-NUMBER TO CK-AUDIT-SEQUENCE.
+       1360-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2050-VALIDATE-TRANS-DATE -- REJECT ANY TRANSACTION NOT DATED  *
+      * FOR TODAY'S RUN RATHER THAN POST IT OUT OF CYCLE.             *
+      *****************************************************************
+       2050-VALIDATE-TRANS-DATE.
+           IF TR-TRANS-DATE = WS-RUN-DATE
+               SET WS-DATE-VALID TO TRUE
+           ELSE
+               SET WS-DATE-INVALID TO TRUE
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-FIND-MASTER.
+           MOVE TR-ITEM-NUMBER TO IM-ITEM-NUMBER.
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   SET WS-MASTER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-MASTER-FOUND TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-APPLY-TRANSACTION -- POST A MATCHING TRANSACTION TO THE  *
+      * MASTER RECORD JUST READ.                                      *
+      *****************************************************************
+       3000-APPLY-TRANSACTION.
+           MOVE IM-QUANTITY-ON-HAND TO WS-QTY-BEFORE.
+           EVALUATE TRUE
+               WHEN TR-RECEIPT
+                   ADD TR-QUANTITY TO IM-QUANTITY-ON-HAND
+                   ADD 1 TO WS-RECEIPT-COUNT
+                   ADD TR-QUANTITY TO WS-RECEIPT-QTY-TOTAL
+               WHEN TR-ISSUE
+                   PERFORM 3050-APPLY-ISSUE THRU 3050-EXIT
+                   ADD 1 TO WS-ISSUE-COUNT
+                   ADD TR-QUANTITY TO WS-ISSUE-QTY-TOTAL
+               WHEN TR-ADJUSTMENT
+                   PERFORM 3060-APPLY-ADJUSTMENT THRU 3060-EXIT
+                   ADD 1 TO WS-ADJUSTMENT-COUNT
+           END-EVALUATE.
+           ADD 1 TO WS-MATCHED-COUNT.
+           PERFORM 3800-WRITE-AUDIT-LOG THRU 3800-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3050-APPLY-ISSUE -- POST AN ISSUE.  IF THE QUANTITY REQUESTED *
+      * EXCEEDS WHAT IS ON HAND, POST ONLY WHAT IS AVAILABLE AND SEND *
+      * THE SHORTAGE TO THE BACKORDER FILE RATHER THAN GO NEGATIVE.   *
+      *****************************************************************
+       3050-APPLY-ISSUE.
+           IF TR-QUANTITY > IM-QUANTITY-ON-HAND
+               COMPUTE WS-BACKORDER-QTY =
+                   TR-QUANTITY - IM-QUANTITY-ON-HAND
+               MOVE ZERO TO IM-QUANTITY-ON-HAND
+               PERFORM 3700-WRITE-BACKORDER THRU 3700-EXIT
+           ELSE
+               SUBTRACT TR-QUANTITY FROM IM-QUANTITY-ON-HAND
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3060-APPLY-ADJUSTMENT -- POST A PHYSICAL INVENTORY ADJUSTMENT *
+      * BY REPLACING THE BOOK QUANTITY WITH THE COUNTED QUANTITY AND  *
+      * LOGGING THE VARIANCE.                                         *
+      *****************************************************************
+       3060-APPLY-ADJUSTMENT.
+           MOVE TR-QUANTITY TO IM-QUANTITY-ON-HAND.
+           PERFORM 3750-WRITE-VARIANCE-LINE THRU 3750-EXIT.
+       3060-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-WRITE-EXCEPTION -- LOG AN ORPHAN TRANSACTION (NO ITEM ON *
+      * THE MASTER MATCHES TR-ITEM-NUMBER).                           *
+      *****************************************************************
+       3100-WRITE-EXCEPTION.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE TR-ITEM-NUMBER TO WS-RL-ITEM-NUMBER.
+           MOVE TR-TRANS-TYPE  TO WS-RL-TRANS-TYPE.
+           MOVE TR-QUANTITY    TO WS-RL-QUANTITY.
+           MOVE TR-TRANS-DATE  TO WS-RL-TRANS-DATE.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-REPORT-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+           ADD 1 TO WS-UNMATCHED-COUNT.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3200-WRITE-SUSPENSE -- LOG A TRANSACTION DATED OTHER THAN     *
+      * TODAY'S RUN DATE TO THE SUSPENSE LISTING RATHER THAN POST IT. *
+      *****************************************************************
+       3200-WRITE-SUSPENSE.
+           MOVE SPACES TO WS-SUSPENSE-LINE.
+           MOVE TR-ITEM-NUMBER TO WS-SU-ITEM-NUMBER.
+           MOVE TR-TRANS-TYPE  TO WS-SU-TRANS-TYPE.
+           MOVE TR-QUANTITY    TO WS-SU-QUANTITY.
+           MOVE TR-TRANS-DATE  TO WS-SU-TRANS-DATE.
+           MOVE SPACES TO SUSPENSE-RPT-RECORD.
+           MOVE ' ' TO SR-CARRIAGE-CONTROL.
+           MOVE WS-SUSPENSE-LINE TO SR-REPORT-TEXT.
+           WRITE SUSPENSE-RPT-RECORD.
+           ADD 1 TO WS-SUSPENSE-COUNT.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3700-WRITE-BACKORDER -- RECORD A SHORTAGE ON THE BACKORDER    *
+      * FILE AND REPORT SO PURCHASING CAN EXPEDITE IT.                *
+      *****************************************************************
+       3700-WRITE-BACKORDER.
+           MOVE TR-ITEM-NUMBER TO BO-ITEM-NUMBER.
+           MOVE WS-BACKORDER-QTY TO BO-QUANTITY-SHORT.
+           MOVE TR-TRANS-DATE TO BO-TRANS-DATE.
+           WRITE BACKORDER-COPYBOOK-RECORD.
+
+           MOVE SPACES TO WS-BACKORDER-LINE.
+           MOVE TR-ITEM-NUMBER TO WS-BL-ITEM-NUMBER.
+           MOVE WS-BACKORDER-QTY TO WS-BL-QUANTITY-SHORT.
+           MOVE TR-TRANS-DATE TO WS-BL-TRANS-DATE.
+           MOVE SPACES TO BACKORDER-RPT-RECORD.
+           MOVE ' ' TO BR-CARRIAGE-CONTROL.
+           MOVE WS-BACKORDER-LINE TO BR-REPORT-TEXT.
+           WRITE BACKORDER-RPT-RECORD.
+
+           ADD 1 TO WS-BACKORDER-COUNT.
+           ADD WS-BACKORDER-QTY TO WS-BACKORDER-TOTAL-QTY.
+       3700-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3750-WRITE-VARIANCE-LINE -- PRINT THE BOOK QUANTITY, COUNTED  *
+      * QUANTITY, AND DIFFERENCE FOR A PHYSICAL INVENTORY ADJUSTMENT. *
+      *****************************************************************
+       3750-WRITE-VARIANCE-LINE.
+           COMPUTE WS-VARIANCE-QTY = TR-QUANTITY - WS-QTY-BEFORE.
+           MOVE SPACES TO WS-VARIANCE-LINE.
+           MOVE TR-ITEM-NUMBER TO WS-VL-ITEM-NUMBER.
+           MOVE WS-QTY-BEFORE TO WS-VL-BOOK-QTY.
+           MOVE TR-QUANTITY TO WS-VL-COUNTED-QTY.
+           MOVE WS-VARIANCE-QTY TO WS-VL-VARIANCE-QTY.
+           MOVE TR-TRANS-DATE TO WS-VL-TRANS-DATE.
+           MOVE SPACES TO VARIANCE-RPT-RECORD.
+           MOVE ' ' TO VA-CARRIAGE-CONTROL.
+           MOVE WS-VARIANCE-LINE TO VA-REPORT-TEXT.
+           WRITE VARIANCE-RPT-RECORD.
+       3750-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3800-WRITE-AUDIT-LOG -- RECORD THE BEFORE AND AFTER ON-HAND   *
+      * QUANTITY FOR THE TRANSACTION JUST POSTED.                     *
+      *****************************************************************
+       3800-WRITE-AUDIT-LOG.
+           ADD 1 TO WS-AUDIT-SEQUENCE-NUMBER.
+           MOVE TR-ITEM-NUMBER TO AL-ITEM-NUMBER.
+           MOVE TR-TRANS-TYPE  TO AL-TRANS-TYPE.
+           MOVE TR-TRANS-DATE  TO AL-TRANS-DATE.
+           MOVE WS-QTY-BEFORE  TO AL-QUANTITY-BEFORE.
+           MOVE IM-QUANTITY-ON-HAND TO AL-QUANTITY-AFTER.
+           COMPUTE AL-QUANTITY-APPLIED =
+               IM-QUANTITY-ON-HAND - WS-QTY-BEFORE.
+           MOVE WS-AUDIT-SEQUENCE-NUMBER TO AL-SEQUENCE-NUMBER.
+           WRITE AUDIT-LOG-COPYBOOK-RECORD.
+       3800-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3600-REWRITE-MASTER -- WRITE THE POSTED MASTER RECORD BACK TO *
+      * INVMAST.DAT.                                                  *
+      *****************************************************************
+       3600-REWRITE-MASTER.
+           REWRITE INVENTORY-COPYBOOK-RECORD.
+       3600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-TERMINATE -- PRINT RUN TOTALS AND CLOSE FILES.           *
+      *****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE '1' TO XR-CARRIAGE-CONTROL.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'MATCHED TRANSACTION COUNT     ' TO WS-SL-CAPTION.
+           MOVE WS-MATCHED-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'UNMATCHED TRANSACTION COUNT   ' TO WS-SL-CAPTION.
+           MOVE WS-UNMATCHED-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'RECEIPT TRANSACTION COUNT     ' TO WS-SL-CAPTION.
+           MOVE WS-RECEIPT-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'RECEIPT QUANTITY TOTAL        ' TO WS-SL-CAPTION.
+           MOVE WS-RECEIPT-QTY-TOTAL TO WS-SL-COUNT.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ISSUE TRANSACTION COUNT       ' TO WS-SL-CAPTION.
+           MOVE WS-ISSUE-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ISSUE QUANTITY TOTAL          ' TO WS-SL-CAPTION.
+           MOVE WS-ISSUE-QTY-TOTAL TO WS-SL-COUNT.
+           MOVE SPACES TO EXCEPTION-RPT-RECORD.
+           MOVE ' ' TO XR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO XR-REPORT-TEXT.
+           WRITE EXCEPTION-RPT-RECORD.
+
+           MOVE SPACES TO BACKORDER-RPT-RECORD.
+           MOVE '1' TO BR-CARRIAGE-CONTROL.
+           WRITE BACKORDER-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'BACKORDERED TRANSACTION COUNT ' TO WS-SL-CAPTION.
+           MOVE WS-BACKORDER-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO BACKORDER-RPT-RECORD.
+           MOVE ' ' TO BR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO BR-REPORT-TEXT.
+           WRITE BACKORDER-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'TOTAL QUANTITY BACKORDERED    ' TO WS-SL-CAPTION.
+           MOVE WS-BACKORDER-TOTAL-QTY TO WS-SL-COUNT.
+           MOVE SPACES TO BACKORDER-RPT-RECORD.
+           MOVE ' ' TO BR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO BR-REPORT-TEXT.
+           WRITE BACKORDER-RPT-RECORD.
+
+           MOVE SPACES TO SUSPENSE-RPT-RECORD.
+           MOVE '1' TO SR-CARRIAGE-CONTROL.
+           WRITE SUSPENSE-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'SUSPENSE TRANSACTION COUNT    ' TO WS-SL-CAPTION.
+           MOVE WS-SUSPENSE-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO SUSPENSE-RPT-RECORD.
+           MOVE ' ' TO SR-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO SR-REPORT-TEXT.
+           WRITE SUSPENSE-RPT-RECORD.
+
+           SET CK-COMPLETE TO TRUE.
+           MOVE ZERO TO CK-ITEM-NUMBER.
+           MOVE WS-RUN-DATE TO CK-TRANS-DATE.
+           MOVE WS-PROCESSED-COUNT TO CK-TRANS-COUNT.
+           PERFORM 1360-FILL-CHECKPOINT-TOTALS THRU 1360-EXIT.
+           WRITE CHECKPOINT-COPYBOOK-RECORD.
+
+           MOVE SPACES TO VARIANCE-RPT-RECORD.
+           MOVE '1' TO VA-CARRIAGE-CONTROL.
+           WRITE VARIANCE-RPT-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ADJUSTMENT TRANSACTION COUNT  ' TO WS-SL-CAPTION.
+           MOVE WS-ADJUSTMENT-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO VARIANCE-RPT-RECORD.
+           MOVE ' ' TO VA-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO VA-REPORT-TEXT.
+           WRITE VARIANCE-RPT-RECORD.
+
+           CLOSE TRANFILE
+                 INVENTORY-MASTER
+                 EXCEPTION-RPT
+                 BACKORDER-FILE
+                 BACKORDER-RPT
+                 SUSPENSE-RPT
+                 AUDIT-LOG-FILE
+                 CHECKPOINT-FILE
+                 VARIANCE-RPT.
+       8000-EXIT.
+           EXIT.
