@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVMNT.
+       AUTHOR. J. HALVORSEN.
+       INSTALLATION. DISTRIBUTION CENTER DATA PROCESSING.
+       DATE-WRITTEN. 08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * 2026-08-09  JH  INITIAL VERSION.  APPLIES ADD/CHANGE/DELETE    *
+      *                 MAINTENANCE REQUESTS FROM MAINTRAN.DAT TO      *
+      *                 INVMAST.DAT AND PRINTS A MAINTENANCE LOG, SO   *
+      *                 NEW ITEMS, DESCRIPTION CORRECTIONS AND RETIRED *
+      *                 ITEMS NO LONGER REQUIRE A MANUAL FILE PATCH.   *
+      * 2026-08-09  JH  A NEWLY ADDED ITEM NOW HAS ITS IM-UNIT-COST    *
+      *                 EXPLICITLY ZEROED RATHER THAN LEFT WHATEVER    *
+      *                 THE RECORD AREA LAST HELD.  MAINTRAN.DAT HAS   *
+      *                 NO COST FIELD OF ITS OWN, SO THE VALUATION     *
+      *                 REPORT WILL SHOW ZERO FOR A NEW ITEM UNTIL ITS *
+      *                 COST IS SET BY A SEPARATE MEANS.               *
+      * 2026-08-09  JH  THE RUN NOW CONFIRMS INVMAST.DAT OPENED        *
+      *                 SUCCESSFULLY BEFORE PROCESSING ANY MAINTENANCE *
+      *                 RECORDS AGAINST IT, INSTEAD OF RUNNING BLIND   *
+      *                 IF THE OPEN FAILED.                            *
+      * 2026-08-09  JH  WIDENED THE SUMMARY LINE'S COUNT EDIT FIELD TO *
+      *                 9 DIGITS, MATCHING THE 9(7) COUNTERS MOVED     *
+      *                 INTO IT AND THE OTHER REPORTS' SUMMARY LINES.  *
+      *                 CORRECTED THE "ALREADY EXISTS" REJECT RESULT   *
+      *                 LITERAL, WHICH WAS ONE CHARACTER TOO LONG FOR  *
+      *                 WS-LL-RESULT AND PRINTED WITH A TRUNCATED "S". *
+      *****************************************************************
+      *
+      *    EACH MAINTRAN.DAT RECORD REQUESTS ONE OF THREE ACTIONS
+      *    AGAINST INVMAST.DAT:
+      *       A - ADD A NEW ITEM (ITEM NUMBER MUST NOT ALREADY EXIST)
+      *       C - CHANGE AN ITEM'S DESCRIPTION (ITEM MUST EXIST)
+      *       D - DELETE AN ITEM (ITEM MUST EXIST AND HAVE A ZERO
+      *           ON-HAND QUANTITY)
+      *    REQUESTS THAT FAIL THESE RULES ARE REJECTED AND NOTED ON
+      *    THE MAINTENANCE LOG RATHER THAN APPLIED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRAN-FILE ASSIGN TO MAINTRAN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INVENTORY-MASTER ASSIGN TO INVMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT MAINT-LOG-RPT ASSIGN TO MAINTLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRAN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY MAINTRNC.
+
+       FD  INVENTORY-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY INVMASTC.
+
+       FD  MAINT-LOG-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-LOG-RECORD.
+           05  ML-CARRIAGE-CONTROL     PIC X(1).
+           05  ML-REPORT-TEXT          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-FILE-STATUS   PIC X(2)   VALUE SPACES.
+
+       77  WS-EOF-MAINT-SW         PIC X(1)   VALUE 'N'.
+           88  WS-EOF-MAINT                   VALUE 'Y'.
+       77  WS-MASTER-FOUND-SW      PIC X(1)   VALUE 'N'.
+           88  WS-MASTER-FOUND                VALUE 'Y'.
+           88  WS-MASTER-NOT-FOUND            VALUE 'N'.
+
+       77  WS-ADD-COUNT            PIC 9(7)   VALUE ZERO.
+       77  WS-CHANGE-COUNT         PIC 9(7)   VALUE ZERO.
+       77  WS-DELETE-COUNT         PIC 9(7)   VALUE ZERO.
+       77  WS-REJECT-COUNT         PIC 9(7)   VALUE ZERO.
+
+       01  WS-SAVED-DESCRIPTION    PIC X(29).
+
+       01  WS-LOG-LINE.
+           05  WS-LL-ITEM-NUMBER       PIC 9(6).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-LL-ACTION            PIC X(1).
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  WS-LL-RESULT            PIC X(20).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  WS-LL-DESCRIPTION       PIC X(29).
+           05  FILLER                  PIC X(68)  VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(30)
+               VALUE 'INVENTORY MASTER MAINTENANCE L'.
+           05  FILLER                  PIC X(30)
+               VALUE 'OG                            '.
+           05  FILLER                  PIC X(72)  VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(6)   VALUE 'ITEM #'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(1)   VALUE 'A'.
+           05  FILLER                  PIC X(3)   VALUE SPACES.
+           05  FILLER                  PIC X(20)  VALUE 'RESULT'.
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  FILLER                  PIC X(29)  VALUE 'DESCRIPTION'.
+           05  FILLER                  PIC X(68)  VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-CAPTION           PIC X(30).
+           05  WS-SL-COUNT             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(91)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      * 0000-MAINLINE -- CONTROLS THE OVERALL MAINTENANCE RUN.        *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MAINT-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF-MAINT.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      *****************************************************************
+      * 1000-INITIALIZE -- OPEN FILES, PRINT HEADINGS, PRIME THE READ.*
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT MAINT-TRAN-FILE.
+           OPEN I-O   INVENTORY-MASTER.
+           PERFORM 1050-VERIFY-MASTER-OPEN THRU 1050-EXIT.
+           OPEN OUTPUT MAINT-LOG-RPT.
+           PERFORM 1100-WRITE-HEADINGS THRU 1100-EXIT.
+           PERFORM 1200-READ-MAINT-RECORD THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 1050-VERIFY-MASTER-OPEN -- CONFIRM INVMAST.DAT OPENED         *
+      * SUCCESSFULLY.  IF NOT, THERE IS NOTHING TO MAINTAIN, SO STOP  *
+      * RATHER THAN RUN AGAINST A FILE THAT IS NOT ACTUALLY OPEN.     *
+      *****************************************************************
+       1050-VERIFY-MASTER-OPEN.
+           IF NOT WS-MASTER-FILE-STATUS = '00'
+               DISPLAY 'INVMNT: INVENTORY-MASTER OPEN FAILED, '
+                   'FILE STATUS = ' WS-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+       1100-WRITE-HEADINGS.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE '1' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-1 TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE ' ' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-HEADING-2 TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-MAINT-RECORD.
+           READ MAINT-TRAN-FILE
+               AT END
+                   SET WS-EOF-MAINT TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 2000-PROCESS-MAINT-RECORD -- DISPATCH ON THE ACTION CODE.     *
+      *****************************************************************
+       2000-PROCESS-MAINT-RECORD.
+           EVALUATE TRUE
+               WHEN MT-ADD-ITEM
+                   PERFORM 3000-ADD-ITEM THRU 3000-EXIT
+               WHEN MT-CHANGE-ITEM
+                   PERFORM 3100-CHANGE-ITEM THRU 3100-EXIT
+               WHEN MT-DELETE-ITEM
+                   PERFORM 3200-DELETE-ITEM THRU 3200-EXIT
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE' TO WS-LL-RESULT
+                   PERFORM 3900-WRITE-LOG-LINE THRU 3900-EXIT
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+           PERFORM 1200-READ-MAINT-RECORD THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3000-ADD-ITEM -- ADD A NEW MASTER RECORD.  REJECTED IF THE    *
+      * ITEM NUMBER ALREADY EXISTS ON INVMAST.DAT.                    *
+      *****************************************************************
+       3000-ADD-ITEM.
+           MOVE MT-ITEM-NUMBER TO IM-ITEM-NUMBER.
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   SET WS-MASTER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-MASTER-FOUND TO TRUE
+           END-READ.
+           MOVE MT-ITEM-DESCRIPTION TO WS-LL-DESCRIPTION.
+           IF WS-MASTER-FOUND
+               MOVE 'REJECT-ITEM EXISTS' TO WS-LL-RESULT
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               MOVE MT-ITEM-NUMBER TO IM-ITEM-NUMBER
+               MOVE MT-ITEM-DESCRIPTION TO IM-ITEM-DESCRIPTION
+               MOVE MT-INITIAL-QUANTITY TO IM-QUANTITY-ON-HAND
+               MOVE ZERO TO IM-UNIT-COST
+               WRITE INVENTORY-COPYBOOK-RECORD
+                   INVALID KEY
+                       MOVE 'REJECT-WRITE ERROR' TO WS-LL-RESULT
+                       ADD 1 TO WS-REJECT-COUNT
+                   NOT INVALID KEY
+                       MOVE 'ADDED' TO WS-LL-RESULT
+                       ADD 1 TO WS-ADD-COUNT
+               END-WRITE
+           END-IF.
+           MOVE MT-ITEM-NUMBER TO WS-LL-ITEM-NUMBER.
+           MOVE MT-ACTION-CODE TO WS-LL-ACTION.
+           PERFORM 3900-WRITE-LOG-LINE THRU 3900-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3100-CHANGE-ITEM -- CORRECT AN ITEM'S DESCRIPTION.  REJECTED  *
+      * IF THE ITEM NUMBER IS NOT ON INVMAST.DAT.                     *
+      *****************************************************************
+       3100-CHANGE-ITEM.
+           MOVE MT-ITEM-NUMBER TO IM-ITEM-NUMBER.
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   SET WS-MASTER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-MASTER-FOUND TO TRUE
+           END-READ.
+           IF WS-MASTER-FOUND
+               MOVE IM-ITEM-DESCRIPTION TO WS-SAVED-DESCRIPTION
+               MOVE MT-ITEM-DESCRIPTION TO IM-ITEM-DESCRIPTION
+               REWRITE INVENTORY-COPYBOOK-RECORD
+                   INVALID KEY
+                       MOVE WS-SAVED-DESCRIPTION TO WS-LL-DESCRIPTION
+                       MOVE 'REJECT-REWRITE ERROR' TO WS-LL-RESULT
+                       ADD 1 TO WS-REJECT-COUNT
+                   NOT INVALID KEY
+                       MOVE MT-ITEM-DESCRIPTION TO WS-LL-DESCRIPTION
+                       MOVE 'CHANGED' TO WS-LL-RESULT
+                       ADD 1 TO WS-CHANGE-COUNT
+               END-REWRITE
+           ELSE
+               MOVE MT-ITEM-DESCRIPTION TO WS-LL-DESCRIPTION
+               MOVE 'REJECT-NOT FOUND' TO WS-LL-RESULT
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+           MOVE MT-ITEM-NUMBER TO WS-LL-ITEM-NUMBER.
+           MOVE MT-ACTION-CODE TO WS-LL-ACTION.
+           PERFORM 3900-WRITE-LOG-LINE THRU 3900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 3200-DELETE-ITEM -- RETIRE AN ITEM.  REJECTED IF THE ITEM     *
+      * NUMBER IS NOT ON INVMAST.DAT OR ITS ON-HAND QUANTITY IS NOT   *
+      * ZERO.                                                         *
+      *****************************************************************
+       3200-DELETE-ITEM.
+           MOVE MT-ITEM-NUMBER TO IM-ITEM-NUMBER.
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   SET WS-MASTER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-MASTER-FOUND TO TRUE
+           END-READ.
+           IF WS-MASTER-FOUND
+               MOVE IM-ITEM-DESCRIPTION TO WS-LL-DESCRIPTION
+               IF IM-QUANTITY-ON-HAND NOT = ZERO
+                   MOVE 'REJECT-QTY NOT ZERO' TO WS-LL-RESULT
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   DELETE INVENTORY-MASTER
+                       INVALID KEY
+                           MOVE 'REJECT-DELETE ERROR' TO WS-LL-RESULT
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           MOVE 'DELETED' TO WS-LL-RESULT
+                           ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-LL-DESCRIPTION
+               MOVE 'REJECT-NOT FOUND' TO WS-LL-RESULT
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+           MOVE MT-ITEM-NUMBER TO WS-LL-ITEM-NUMBER.
+           MOVE MT-ACTION-CODE TO WS-LL-ACTION.
+           PERFORM 3900-WRITE-LOG-LINE THRU 3900-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3900-WRITE-LOG-LINE.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE ' ' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-LOG-LINE TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+           MOVE SPACES TO WS-LOG-LINE.
+       3900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * 8000-TERMINATE -- PRINT RUN TOTALS AND CLOSE FILES.           *
+      *****************************************************************
+       8000-TERMINATE.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE '1' TO ML-CARRIAGE-CONTROL.
+           WRITE MAINT-LOG-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ITEMS ADDED                   ' TO WS-SL-CAPTION.
+           MOVE WS-ADD-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE ' ' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ITEMS CHANGED                 ' TO WS-SL-CAPTION.
+           MOVE WS-CHANGE-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE ' ' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'ITEMS DELETED                 ' TO WS-SL-CAPTION.
+           MOVE WS-DELETE-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE ' ' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           MOVE 'REQUESTS REJECTED             ' TO WS-SL-CAPTION.
+           MOVE WS-REJECT-COUNT TO WS-SL-COUNT.
+           MOVE SPACES TO MAINT-LOG-RECORD.
+           MOVE ' ' TO ML-CARRIAGE-CONTROL.
+           MOVE WS-SUMMARY-LINE TO ML-REPORT-TEXT.
+           WRITE MAINT-LOG-RECORD.
+
+           CLOSE MAINT-TRAN-FILE
+                 INVENTORY-MASTER
+                 MAINT-LOG-RPT.
+       8000-EXIT.
+           EXIT.
