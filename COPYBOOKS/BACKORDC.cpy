@@ -0,0 +1,10 @@
+      *****************************************************************
+      * BACKORDER FILE RECORD LAYOUT                                  *
+      * FILE: BACKORD.DAT                                              *
+      * RECORD LENGTH: 80 BYTES                                       *
+      *****************************************************************
+       01  BACKORDER-COPYBOOK-RECORD.
+           05  BO-ITEM-NUMBER          PIC 9(6).
+           05  BO-QUANTITY-SHORT       PIC 9(7).
+           05  BO-TRANS-DATE           PIC X(10).
+           05  FILLER                  PIC X(57).
