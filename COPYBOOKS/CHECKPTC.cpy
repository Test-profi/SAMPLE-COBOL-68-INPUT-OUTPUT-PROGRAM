@@ -0,0 +1,24 @@
+      *****************************************************************
+      * DAILY UPDATE CHECKPOINT/RESTART FILE RECORD LAYOUT            *
+      * FILE: CHECKPT.DAT                                             *
+      * RECORD LENGTH: 110 BYTES                                      *
+      *****************************************************************
+       01  CHECKPOINT-COPYBOOK-RECORD.
+           05  CK-STATUS-CODE          PIC X(1).
+               88  CK-COMPLETE         VALUE 'C'.
+               88  CK-IN-PROGRESS      VALUE 'I'.
+           05  CK-ITEM-NUMBER          PIC 9(6).
+           05  CK-TRANS-DATE           PIC X(10).
+           05  CK-TRANS-COUNT          PIC 9(7).
+           05  CK-MATCHED-COUNT        PIC 9(7).
+           05  CK-UNMATCHED-COUNT      PIC 9(7).
+           05  CK-RECEIPT-COUNT        PIC 9(7).
+           05  CK-RECEIPT-QTY-TOTAL    PIC 9(9).
+           05  CK-ISSUE-COUNT          PIC 9(7).
+           05  CK-ISSUE-QTY-TOTAL      PIC 9(9).
+           05  CK-BACKORDER-COUNT      PIC 9(7).
+           05  CK-BACKORDER-TOTAL-QTY  PIC 9(7).
+           05  CK-SUSPENSE-COUNT       PIC 9(7).
+           05  CK-ADJUSTMENT-COUNT     PIC 9(7).
+           05  CK-AUDIT-SEQUENCE       PIC 9(9).
+           05  FILLER                  PIC X(3).
