@@ -5,9 +5,10 @@
       **********************************************  
        01  TRANSACTION-COPYBOOK-RECORD.                 
            05  TR-ITEM-NUMBER          PIC 9(6).      
-           05  TR-TRANS-TYPE           PIC X(1).      
-               88  TR-RECEIPT          VALUE 'R'.     
-               88  TR-ISSUE            VALUE 'I'.     
+           05  TR-TRANS-TYPE           PIC X(1).
+               88  TR-RECEIPT          VALUE 'R'.
+               88  TR-ISSUE            VALUE 'I'.
+               88  TR-ADJUSTMENT       VALUE 'A'.
            05  TR-QUANTITY             PIC 9(7).      
            05  TR-TRANS-DATE           PIC X(10).     
            05  FILLER                  PIC X(56).     
\ No newline at end of file
