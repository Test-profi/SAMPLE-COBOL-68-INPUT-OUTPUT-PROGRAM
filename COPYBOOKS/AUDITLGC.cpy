@@ -0,0 +1,14 @@
+      *****************************************************************
+      * QUANTITY-ON-HAND AUDIT LOG FILE RECORD LAYOUT                 *
+      * FILE: AUDITLOG.DAT                                            *
+      * RECORD LENGTH: 80 BYTES                                       *
+      *****************************************************************
+       01  AUDIT-LOG-COPYBOOK-RECORD.
+           05  AL-ITEM-NUMBER          PIC 9(6).
+           05  AL-TRANS-TYPE           PIC X(1).
+           05  AL-TRANS-DATE           PIC X(10).
+           05  AL-QUANTITY-BEFORE      PIC 9(7).
+           05  AL-QUANTITY-AFTER       PIC 9(7).
+           05  AL-QUANTITY-APPLIED     PIC S9(7).
+           05  AL-SEQUENCE-NUMBER      PIC 9(9).
+           05  FILLER                  PIC X(33).
