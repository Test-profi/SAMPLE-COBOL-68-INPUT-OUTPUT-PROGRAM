@@ -0,0 +1,14 @@
+      *****************************************************************
+      * MASTER MAINTENANCE TRANSACTION FILE RECORD LAYOUT             *
+      * FILE: MAINTRAN.DAT                                            *
+      * RECORD LENGTH: 80 BYTES                                       *
+      *****************************************************************
+       01  MAINT-TRAN-COPYBOOK-RECORD.
+           05  MT-ITEM-NUMBER          PIC 9(6).
+           05  MT-ACTION-CODE          PIC X(1).
+               88  MT-ADD-ITEM         VALUE 'A'.
+               88  MT-CHANGE-ITEM      VALUE 'C'.
+               88  MT-DELETE-ITEM      VALUE 'D'.
+           05  MT-ITEM-DESCRIPTION     PIC X(29).
+           05  MT-INITIAL-QUANTITY     PIC 9(7).
+           05  FILLER                  PIC X(37).
