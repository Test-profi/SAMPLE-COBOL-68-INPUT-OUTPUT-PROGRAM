@@ -6,6 +6,7 @@
        01  INVENTORY-COPYBOOK-RECORD.               
            05  IM-ITEM-NUMBER          PIC 9(6).  
            05  IM-ITEM-DESCRIPTION     PIC X(29). 
-           05  IM-QUANTITY-ON-HAND     PIC 9(7).  
-           05  FILLER                  PIC X(38). 
+           05  IM-QUANTITY-ON-HAND     PIC 9(7).
+           05  IM-UNIT-COST            PIC 9(5)V99.
+           05  FILLER                  PIC X(31).
 
